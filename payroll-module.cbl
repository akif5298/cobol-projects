@@ -1,98 +1,1153 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROLL-MODULE.
-       AUTHOR.    Akif Rahman.
-       DATE-WRITTEN. 2025-05-06.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT HOURS-FILE    ASSIGN TO "HOURS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PAYROLL-FILE  ASSIGN TO "PAYROLL.OUT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPLOYEE-FILE.
-       01 EMPLOYEE-REC.
-           05 EMP-ID     PIC 9(5).
-           05 EMP-NAME   PIC A(30).
-           05 EMP-RATE   PIC 9(3)V99.
-
-       FD HOURS-FILE.
-       01 HOURS-REC.
-           05 HR-EMP-ID  PIC 9(5).
-           05 HR-HOURS   PIC 9(3)V99.
-
-       FD PAYROLL-FILE.
-       01 PAYROLL-REC.
-           05 P-EMP-ID   PIC 9(5).
-           05 P-EMP-NAME PIC A(30).
-           05 P-GROSS    PIC 9(6)V99.
-           05 P-TAX      PIC 9(6)V99.
-           05 P-NET      PIC 9(6)V99.
-
-       WORKING-STORAGE SECTION.
-       77 EOF-EMP      PIC X VALUE "N".
-          88 END-OF-EMP           VALUE "Y".
-          88 NOT-END-OF-EMP       VALUE "N".
-       77 EOF-HRS      PIC X VALUE "N".
-          88 END-OF-HRS           VALUE "Y".
-          88 NOT-END-OF-HRS       VALUE "N".
-       77 WS-HOURS     PIC 9(3)V99 VALUE 0.
-       77 WS-RATE      PIC 9(3)V99 VALUE 0.
-       77 WS-GROSS     PIC 9(6)V99 VALUE 0.
-       77 WS-TAX-RATE  PIC V9(4)   VALUE .2000.
-       77 WS-TAX       PIC 9(6)V99 VALUE 0.
-       77 WS-NET       PIC 9(6)V99 VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           OPEN INPUT EMPLOYEE-FILE
-                INPUT HOURS-FILE
-                OUTPUT PAYROLL-FILE
-           PERFORM UNTIL END-OF-EMP
-               READ EMPLOYEE-FILE
-                   AT END
-                       SET END-OF-EMP TO TRUE
-                   NOT AT END
-                       PERFORM PROCESS-EMP
-               END-READ
-           END-PERFORM
-           CLOSE EMPLOYEE-FILE HOURS-FILE PAYROLL-FILE
-           STOP RUN.
-
-       PROCESS-EMP.
-           MOVE 0          TO WS-HOURS WS-RATE WS-GROSS WS-TAX WS-NET
-
-           CLOSE HOURS-FILE
-           OPEN INPUT HOURS-FILE
-           SET NOT-END-OF-HRS TO TRUE
-           PERFORM UNTIL END-OF-HRS
-               READ HOURS-FILE
-                   AT END
-                       SET END-OF-HRS TO TRUE
-                   NOT AT END
-                       IF HR-EMP-ID = EMP-ID
-                           MOVE HR-HOURS TO WS-HOURS
-                           MOVE EMP-RATE  TO WS-RATE
-                           SET END-OF-HRS TO TRUE
-                       END-IF
-               END-READ
-           END-PERFORM
-
-           COMPUTE WS-GROSS = WS-HOURS * WS-RATE
-           COMPUTE WS-TAX   = WS-GROSS * WS-TAX-RATE
-           COMPUTE WS-NET   = WS-GROSS - WS-TAX
-
-           MOVE EMP-ID    TO P-EMP-ID
-           MOVE EMP-NAME  TO P-EMP-NAME
-           MOVE WS-GROSS  TO P-GROSS
-           MOVE WS-TAX    TO P-TAX
-           MOVE WS-NET    TO P-NET
-
-           WRITE PAYROLL-REC.
-
-       END PROGRAM PAYROLL-MODULE.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PAYROLL-MODULE.
+000030 AUTHOR.        AKIF RAHMAN.
+000040 INSTALLATION.  PAYROLL SYSTEMS GROUP.
+000050 DATE-WRITTEN.  2025-05-06.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2025-05-06  AR  ORIGINAL PROGRAM.  FLAT RATE GROSS PAY,   *
+000110*                 FLAT TAX RATE, SINGLE-PASS DETAIL WRITE.  *
+000120* 2026-08-08  AR  OVERTIME (1.5X OVER 40 HRS) AND A         *
+000130*                 SEPARATE HOLIDAY DOUBLE-TIME BUCKET ADDED *
+000140*                 TO GROSS PAY CALCULATION.                 *
+000150* 2026-08-08  AR  REPLACED THE FLAT WITHHOLDING RATE WITH   *
+000160*                 GRADUATED BRACKETS FROM TAXBRKT.CPY.      *
+000170* 2026-08-08  AR  ADDED YTD-FILE/YTD-OUT-FILE SO YEAR-TO-   *
+000180*                 DATE GROSS/TAX/NET CARRY FORWARD EACH RUN.*
+000190* 2026-08-08  AR  ADDED PAYROLL-SUMMARY.RPT - HEADCOUNT AND *
+000200*                 GRAND TOTALS WRITTEN AT END OF RUN.       *
+000210* 2026-08-08  AR  ADDED PAYROLL-EXCEPT.RPT - EMPLOYEES WITH *
+000220*                 NO TIMECARD AND HOURS ROWS WITH NO MATCH- *
+000230*                 ING EMPLOYEE ARE NOW LOGGED, NOT SILENT.  *
+000240* 2026-08-08  AR  REPLACED THE PER-EMPLOYEE HOURS-FILE       *
+000250*                 RESCAN WITH A ONE-TIME SORT AND A          *
+000260*                 SEQUENTIAL MATCH-MERGE AGAINST EMPLOYEE-   *
+000270*                 FILE.  ORPHAN-HOURS DETECTION IS NOW A     *
+000280*                 SIDE EFFECT OF THE MERGE INSTEAD OF A      *
+000290*                 SEPARATE PASS.                             *
+000300* 2026-08-08  AR  ADDED DEDUCTIONS-FILE - PRE-TAX HEALTH     *
+000310*                 INSURANCE, 401(K), AND GARNISHMENT AMOUNTS *
+000320*                 ARE NOW NETTED OUT BEFORE PAY AND BROKEN   *
+000330*                 OUT ON THE PAYROLL DETAIL RECORD.          *
+000340* 2026-08-08  AR  EVERY OUTPUT RECORD NOW CARRIES THE PAY    *
+000350*                 PERIOD DATE.  ADDED A ONE-RECORD CHECKPOINT*
+000360*                 FILE REWRITTEN AFTER EACH EMPLOYEE SO A    *
+000370*                 RERUN AFTER AN ABEND RESUMES PAST THE LAST *
+000380*                 EMPLOYEE SUCCESSFULLY PAID INSTEAD OF      *
+000390*                 PAYING THE WHOLE RUN AGAIN.                *
+000400* 2026-08-08  AR  ADDED EMPLOYEE-BANK-FILE AND A NACHA-STYLE *
+000410*                 ACH DIRECT-DEPOSIT FILE - EVERY ENROLLED   *
+000420*                 EMPLOYEE'S NET PAY NOW GOES OUT AS AN ENTRY*
+000430*                 DETAIL RECORD ALONGSIDE PAYROLL.OUT.       *
+000440*----------------------------------------------------------*
+
+000450 ENVIRONMENT DIVISION.
+000460 CONFIGURATION SECTION.
+000470 SOURCE-COMPUTER.  GENERIC.
+000480 OBJECT-COMPUTER.  GENERIC.
+
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+000520         ORGANIZATION IS LINE SEQUENTIAL.
+
+000530     SELECT HOURS-FILE    ASSIGN TO "HOURS.DAT"
+000540         ORGANIZATION IS LINE SEQUENTIAL.
+
+000550     SELECT SORT-HOURS-FILE ASSIGN TO "HOURS.SRT".
+
+000560     SELECT SORTED-HOURS-FILE ASSIGN TO "HOURS.SRT.OUT"
+000570         ORGANIZATION IS LINE SEQUENTIAL.
+
+000580     SELECT PAYROLL-FILE  ASSIGN TO "PAYROLL.OUT"
+000590         ORGANIZATION IS LINE SEQUENTIAL.
+
+000600     SELECT YTD-FILE      ASSIGN TO "YTD.DAT"
+000610         ORGANIZATION IS LINE SEQUENTIAL.
+
+000620     SELECT YTD-OUT-FILE  ASSIGN TO "YTD-NEW.DAT"
+000630         ORGANIZATION IS LINE SEQUENTIAL.
+
+000640     SELECT SUMMARY-FILE  ASSIGN TO "PAYROLL-SUMMARY.RPT"
+000650         ORGANIZATION IS LINE SEQUENTIAL.
+
+000660     SELECT EXCEPTION-FILE ASSIGN TO "PAYROLL-EXCEPT.RPT"
+000670         ORGANIZATION IS LINE SEQUENTIAL.
+
+000680     SELECT DEDUCTIONS-FILE ASSIGN TO "DEDUCTIONS.DAT"
+000690         ORGANIZATION IS LINE SEQUENTIAL.
+
+000700     SELECT EMPLOYEE-BANK-FILE ASSIGN TO "EMPBANK.DAT"
+000710         ORGANIZATION IS LINE SEQUENTIAL.
+
+000720     SELECT ACH-FILE      ASSIGN TO "PAYROLL.ACH"
+000730         ORGANIZATION IS LINE SEQUENTIAL.
+
+000740     SELECT CHECKPOINT-FILE ASSIGN TO "PAYROLL.CKPT"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-CKPT-STATUS.
+
+000770 DATA DIVISION.
+000780 FILE SECTION.
+000790*----------------------------------------------------------*
+000800* EMPLOYEE MASTER - ONE RECORD PER EMPLOYEE, EMP-ID ASCENDING*
+000810*----------------------------------------------------------*
+000820 FD  EMPLOYEE-FILE.
+000830 01  EMPLOYEE-REC.
+000840     05  EMP-ID            PIC 9(05).
+000850     05  EMP-NAME          PIC X(30).
+000860     05  EMP-RATE          PIC 9(03)V99.
+
+000870*----------------------------------------------------------*
+000880* HOURS DETAIL - ZERO, ONE, OR MANY RECORDS PER EMPLOYEE.   *
+000890* HR-HOURS IS REGULAR/OT-ELIGIBLE HOURS; HR-HOLIDAY-HOURS   *
+000900* IS PAID AT DOUBLE TIME AND DOES NOT COUNT TOWARD THE      *
+000910* 40-HOUR WEEKLY OVERTIME THRESHOLD.                        *
+000920*----------------------------------------------------------*
+000930 FD  HOURS-FILE.
+000940 01  HOURS-REC.
+000950     05  HR-EMP-ID         PIC 9(05).
+000960     05  HR-HOURS          PIC 9(03)V99.
+000970     05  HR-HOLIDAY-HOURS  PIC 9(03)V99.
+
+000980*----------------------------------------------------------*
+000990* SORT WORK FILE - HOURS-FILE RESEQUENCED INTO HR-EMP-ID    *
+001000* ORDER SO IT CAN BE MATCH-MERGED AGAINST EMPLOYEE-FILE.    *
+001010*----------------------------------------------------------*
+001020 SD  SORT-HOURS-FILE.
+001030 01  SORT-HOURS-REC.
+001040     05  SH-EMP-ID         PIC 9(05).
+001050     05  SH-HOURS          PIC 9(03)V99.
+001060     05  SH-HOLIDAY-HOURS  PIC 9(03)V99.
+
+001070*----------------------------------------------------------*
+001080* HOURS-FILE, SORTED - READ AHEAD ONE RECORD AT A TIME AND  *
+001090* MATCH-MERGED AGAINST EMPLOYEE-FILE IN 3000-PROCESS-EMP.   *
+001100*----------------------------------------------------------*
+001110 FD  SORTED-HOURS-FILE.
+001120 01  SORTED-HOURS-REC.
+001130     05  SRH-EMP-ID        PIC 9(05).
+001140     05  SRH-HOURS         PIC 9(03)V99.
+001150     05  SRH-HOLIDAY-HOURS PIC 9(03)V99.
+
+001160*----------------------------------------------------------*
+001170* PAYROLL DETAIL - ONE RECORD PER EMPLOYEE PROCESSED.       *
+001180*----------------------------------------------------------*
+001190 FD  PAYROLL-FILE.
+001200 01  PAYROLL-REC.
+001210     05  P-PAY-PERIOD-DATE PIC 9(08).
+001220     05  P-EMP-ID          PIC 9(05).
+001230     05  P-EMP-NAME        PIC X(30).
+001240     05  P-REG-HOURS       PIC 9(03)V99.
+001250     05  P-OT-HOURS        PIC 9(03)V99.
+001260     05  P-DT-HOURS        PIC 9(03)V99.
+001270     05  P-GROSS           PIC 9(06)V99.
+001280     05  P-TAX             PIC 9(06)V99.
+001290     05  P-DED-HEALTH      PIC 9(05)V99.
+001300     05  P-DED-401K        PIC 9(05)V99.
+001310     05  P-DED-GARNISH     PIC 9(05)V99.
+001320     05  P-DED-TOTAL       PIC 9(06)V99.
+001330     05  P-NET             PIC 9(06)V99.
+001340     05  P-YTD-GROSS       PIC 9(07)V99.
+001350     05  P-YTD-TAX         PIC 9(07)V99.
+001360     05  P-YTD-NET         PIC 9(07)V99.
+
+001370*----------------------------------------------------------*
+001380* YEAR-TO-DATE MASTER - ONE RECORD PER EMPLOYEE, EMP-ID     *
+001390* ASCENDING, CARRIED FORWARD FROM THE PRIOR RUN.            *
+001400*----------------------------------------------------------*
+001410 FD  YTD-FILE.
+001420 01  YTD-REC.
+001430     05  YTD-EMP-ID        PIC 9(05).
+001440     05  YTD-GROSS         PIC 9(07)V99.
+001450     05  YTD-TAX           PIC 9(07)V99.
+001460     05  YTD-NET           PIC 9(07)V99.
+
+001470*----------------------------------------------------------*
+001480* YEAR-TO-DATE MASTER, UPDATED - REWRITTEN EACH RUN AND     *
+001490* PROMOTED TO YTD.DAT FOR THE NEXT PAY PERIOD.              *
+001500*----------------------------------------------------------*
+001510 FD  YTD-OUT-FILE.
+001520 01  YTD-OUT-REC.
+001530     05  YO-PAY-PERIOD-DATE PIC 9(08).
+001540     05  YO-EMP-ID         PIC 9(05).
+001550     05  YO-GROSS          PIC 9(07)V99.
+001560     05  YO-TAX            PIC 9(07)V99.
+001570     05  YO-NET            PIC 9(07)V99.
+
+001580*----------------------------------------------------------*
+001590* CONTROL/SUMMARY REPORT - ONE SET OF TOTALS PER RUN.  EACH *
+001600* 01-LEVEL BELOW IS AN ALTERNATE LINE LAYOUT FOR THE SAME   *
+001610* REPORT FILE, SELECTED BY WHICHEVER RECORD NAME IS WRITTEN.*
+001620*----------------------------------------------------------*
+001630 FD  SUMMARY-FILE.
+001640 01  SR-HEADING-LINE.
+001650     05  FILLER            PIC X(31) VALUE
+001660         "PAYROLL CONTROL/SUMMARY REPORT".
+001670     05  FILLER            PIC X(49) VALUE SPACES.
+001680 01  SR-PERIOD-LINE.
+001690     05  FILLER            PIC X(24) VALUE
+001700         "PAY PERIOD DATE.........".
+001710     05  SR-PERIOD-DATE    PIC 9(08).
+001720     05  FILLER            PIC X(48) VALUE SPACES.
+001730 01  SR-COUNT-LINE.
+001740     05  FILLER            PIC X(24) VALUE
+001750         "EMPLOYEES PROCESSED.....".
+001760     05  SR-COUNT          PIC ZZZ,ZZ9.
+001770     05  FILLER            PIC X(49) VALUE SPACES.
+001780 01  SR-GROSS-LINE.
+001790     05  FILLER            PIC X(24) VALUE
+001800         "TOTAL GROSS PAY.........".
+001810     05  SR-GROSS          PIC $$$,$$$,$$9.99.
+001820     05  FILLER            PIC X(42) VALUE SPACES.
+001830 01  SR-TAX-LINE.
+001840     05  FILLER            PIC X(24) VALUE
+001850         "TOTAL TAX WITHHELD......".
+001860     05  SR-TAX            PIC $$$,$$$,$$9.99.
+001870     05  FILLER            PIC X(42) VALUE SPACES.
+001880 01  SR-NET-LINE.
+001890     05  FILLER            PIC X(24) VALUE
+001900         "TOTAL NET PAY...........".
+001910     05  SR-NET            PIC $$$,$$$,$$9.99.
+001920     05  FILLER            PIC X(42) VALUE SPACES.
+
+001930*----------------------------------------------------------*
+001940* EXCEPTION REPORT - ONE LINE PER UNMATCHED EMPLOYEE OR      *
+001950* ORPHANED HOURS RECORD, SO THESE GET CAUGHT BEFORE PAYROLL  *
+001960* GOES OUT THE DOOR INSTEAD OF AFTER.                        *
+001970*----------------------------------------------------------*
+001980 FD  EXCEPTION-FILE.
+001990 01  EX-REC.
+002000     05  EX-PAY-PERIOD-DATE PIC 9(08).
+002010     05  FILLER            PIC X(02) VALUE SPACES.
+002020     05  EX-EMP-ID         PIC 9(05).
+002030     05  FILLER            PIC X(02) VALUE SPACES.
+002040     05  EX-EMP-NAME       PIC X(30).
+002050     05  FILLER            PIC X(02) VALUE SPACES.
+002060     05  EX-REASON         PIC X(50).
+
+002070*----------------------------------------------------------*
+002080* DEDUCTIONS MASTER - ZERO, ONE, OR MANY PRE-TAX DEDUCTION   *
+002090* RECORDS PER EMPLOYEE, EMP-ID ASCENDING.  DD-CODE TELLS     *
+002100* WHICH BUCKET AND WHETHER DD-AMOUNT IS A FLAT FIGURE OR     *
+002110* DD-PERCENT APPLIES AGAINST GROSS PAY.                      *
+002120*----------------------------------------------------------*
+002130 FD  DEDUCTIONS-FILE.
+002140 01  DEDUCTIONS-REC.
+002150     05  DD-EMP-ID         PIC 9(05).
+002160     05  DD-CODE           PIC X(02).
+002170         88  DD-HEALTH            VALUE "HI".
+002180         88  DD-401K              VALUE "4K".
+002190         88  DD-GARNISH           VALUE "GA".
+002200     05  DD-AMOUNT         PIC 9(05)V99.
+002210     05  DD-PERCENT        PIC V9(4).
+
+002220*----------------------------------------------------------*
+002230* EMPLOYEE BANK MASTER - AT MOST ONE RECORD PER EMPLOYEE,    *
+002240* EMP-ID ASCENDING, FOR DIRECT-DEPOSIT ROUTING.  AN EMPLOYEE *
+002250* WITH NO RECORD HERE IS NOT ENROLLED IN DIRECT DEPOSIT AND  *
+002260* GETS NO ACH ENTRY.                                         *
+002270*----------------------------------------------------------*
+002280 FD  EMPLOYEE-BANK-FILE.
+002290 01  EMPLOYEE-BANK-REC.
+002300     05  EB-EMP-ID            PIC 9(05).
+002310     05  EB-ROUTING-NUMBER    PIC 9(09).
+002320     05  EB-ACCOUNT-NUMBER    PIC X(17).
+002330     05  EB-ACCOUNT-TYPE      PIC X(01).
+
+002340*----------------------------------------------------------*
+002350* NACHA-STYLE ACH DIRECT-DEPOSIT FILE - FIXED 94-BYTE        *
+002360* RECORDS.  FILE HEADER (1) AND BATCH HEADER (5) ARE WRITTEN *
+002370* ONCE AT THE START OF A FRESH RUN; ONE ENTRY DETAIL (6) IS  *
+002380* WRITTEN PER EMPLOYEE ENROLLED IN DIRECT DEPOSIT; BATCH     *
+002390* CONTROL (8) AND FILE CONTROL (9) ARE WRITTEN AT END OF RUN *
+002400* FROM THE ACCUMULATED ENTRY COUNT, HASH, AND AMOUNT TOTALS. *
+002410* EACH 01-LEVEL BELOW IS AN ALTERNATE RECORD LAYOUT FOR THE  *
+002420* SAME FILE, SELECTED BY WHICHEVER RECORD NAME IS WRITTEN.   *
+002430*----------------------------------------------------------*
+002440 FD  ACH-FILE.
+002450 01  ACH-FILE-HEADER-REC.
+002460     05  AFH-RECORD-TYPE      PIC X(01) VALUE "1".
+002470     05  AFH-PRIORITY-CODE    PIC X(02) VALUE "01".
+002480     05  AFH-IMMED-DEST       PIC X(10).
+002490     05  AFH-IMMED-ORIGIN     PIC X(10).
+002500     05  AFH-FILE-CREATE-DATE PIC 9(06).
+002510     05  AFH-FILE-CREATE-TIME PIC 9(04).
+002520     05  AFH-FILE-ID-MODIFIER PIC X(01) VALUE "A".
+002530     05  AFH-RECORD-SIZE      PIC X(03) VALUE "094".
+002540     05  AFH-BLOCKING-FACTOR  PIC X(02) VALUE "10".
+002550     05  AFH-FORMAT-CODE      PIC X(01) VALUE "1".
+002560     05  AFH-IMMED-DEST-NAME  PIC X(23).
+002570     05  AFH-IMMED-ORIGIN-NAME PIC X(23).
+002580     05  AFH-REFERENCE-CODE   PIC X(08) VALUE SPACES.
+002590 01  ACH-BATCH-HEADER-REC.
+002600     05  ABH-RECORD-TYPE      PIC X(01) VALUE "5".
+002610     05  ABH-SERVICE-CLASS    PIC X(03) VALUE "200".
+002620     05  ABH-COMPANY-NAME     PIC X(16).
+002630     05  ABH-COMPANY-DISC-DATA PIC X(20) VALUE SPACES.
+002640     05  ABH-COMPANY-ID       PIC X(10).
+002650     05  ABH-STD-ENTRY-CLASS  PIC X(03) VALUE "PPD".
+002660     05  ABH-ENTRY-DESCRIPTION PIC X(10) VALUE "PAYROLL".
+002670     05  ABH-DESCRIPTIVE-DATE PIC X(06) VALUE SPACES.
+002680     05  ABH-EFFECTIVE-DATE   PIC 9(06).
+002690     05  ABH-SETTLEMENT-DATE  PIC X(03) VALUE SPACES.
+002700     05  ABH-ORIGINATOR-STATUS PIC X(01) VALUE "1".
+002710     05  ABH-ORIGINATING-DFI  PIC X(08).
+002720     05  ABH-BATCH-NUMBER     PIC 9(07) VALUE 1.
+002730 01  ACH-ENTRY-DETAIL-REC.
+002740     05  AED-RECORD-TYPE      PIC X(01) VALUE "6".
+002750     05  AED-TRANSACTION-CODE PIC X(02).
+002760     05  AED-RECEIVING-DFI    PIC X(08).
+002770     05  AED-CHECK-DIGIT      PIC X(01).
+002780     05  AED-DFI-ACCOUNT-NUM  PIC X(17).
+002790     05  AED-AMOUNT           PIC 9(08)V99.
+002800     05  AED-INDIV-ID-NUMBER  PIC X(15).
+002810     05  AED-INDIV-NAME       PIC X(22).
+002820     05  AED-DISCRETIONARY-DATA PIC X(02) VALUE SPACES.
+002830     05  AED-ADDENDA-IND      PIC X(01) VALUE "0".
+002840     05  AED-TRACE-NUMBER     PIC 9(15).
+002850 01  ACH-BATCH-CONTROL-REC.
+002860     05  ABC-RECORD-TYPE      PIC X(01) VALUE "8".
+002870     05  ABC-SERVICE-CLASS    PIC X(03) VALUE "200".
+002880     05  ABC-ENTRY-COUNT      PIC 9(06).
+002890     05  ABC-ENTRY-HASH       PIC 9(10).
+002900     05  ABC-TOTAL-DEBIT      PIC 9(10)V99.
+002910     05  ABC-TOTAL-CREDIT     PIC 9(10)V99.
+002920     05  ABC-COMPANY-ID       PIC X(10).
+002930     05  ABC-MESSAGE-AUTH-CODE PIC X(19) VALUE SPACES.
+002940     05  ABC-RESERVED         PIC X(06) VALUE SPACES.
+002950     05  ABC-ORIGINATING-DFI  PIC X(08).
+002960     05  ABC-BATCH-NUMBER     PIC 9(07) VALUE 1.
+002970 01  ACH-FILE-CONTROL-REC.
+002980     05  AFC-RECORD-TYPE      PIC X(01) VALUE "9".
+002990     05  AFC-BATCH-COUNT      PIC 9(06) VALUE 1.
+003000     05  AFC-BLOCK-COUNT      PIC 9(06).
+003010     05  AFC-ENTRY-COUNT      PIC 9(08).
+003020     05  AFC-ENTRY-HASH       PIC 9(10).
+003030     05  AFC-TOTAL-DEBIT      PIC 9(10)V99.
+003040     05  AFC-TOTAL-CREDIT     PIC 9(10)V99.
+003050     05  AFC-RESERVED         PIC X(39) VALUE SPACES.
+
+003060*----------------------------------------------------------*
+003070* CHECKPOINT - ONE RECORD, REWRITTEN AFTER EVERY EMPLOYEE IS *
+003080* SUCCESSFULLY PAID.  ON THE NEXT RUN FOR THE SAME PAY       *
+003090* PERIOD, EMPLOYEES UP TO CK-LAST-EMP-ID ARE SKIPPED SO AN   *
+003100* ABEND AND RERUN DOES NOT DOUBLE-PAY ANYONE.                *
+003110*----------------------------------------------------------*
+003120 FD  CHECKPOINT-FILE.
+003130 01  CHECKPOINT-REC.
+003140     05  CK-PAY-PERIOD-DATE PIC 9(08).
+003150     05  CK-LAST-EMP-ID     PIC 9(05).
+003160     05  CK-EMP-COUNT       PIC 9(06).
+003170     05  CK-TOTAL-GROSS     PIC 9(08)V99.
+003180     05  CK-TOTAL-TAX       PIC 9(08)V99.
+003190     05  CK-TOTAL-NET       PIC 9(08)V99.
+003200     05  CK-ACH-ENTRY-COUNT PIC 9(06).
+003210     05  CK-ACH-HASH-TOTAL  PIC 9(10).
+003220     05  CK-ACH-AMOUNT-TOTAL PIC 9(10)V99.
+
+003230 WORKING-STORAGE SECTION.
+003240*----------------------------------------------------------*
+003250* END-OF-FILE SWITCHES                                      *
+003260*----------------------------------------------------------*
+003270 01  WS-SWITCHES.
+003280     05  EOF-EMP           PIC X VALUE "N".
+003290         88  END-OF-EMP            VALUE "Y".
+003300         88  NOT-END-OF-EMP        VALUE "N".
+003310     05  EOF-HRS           PIC X VALUE "N".
+003320         88  END-OF-HRS            VALUE "Y".
+003330         88  NOT-END-OF-HRS        VALUE "N".
+003340     05  EOF-YTD           PIC X VALUE "N".
+003350         88  END-OF-YTD            VALUE "Y".
+003360         88  NOT-END-OF-YTD        VALUE "N".
+003370     05  EOF-DED           PIC X VALUE "N".
+003380         88  END-OF-DED            VALUE "Y".
+003390         88  NOT-END-OF-DED        VALUE "N".
+003400     05  WS-HOURS-FOUND-SW PIC X VALUE "N".
+003410         88  WS-HOURS-FOUND        VALUE "Y".
+003420         88  WS-NO-HOURS-FOUND     VALUE "N".
+003430     05  EOF-BANK          PIC X VALUE "N".
+003440         88  END-OF-BANK           VALUE "Y".
+003450         88  NOT-END-OF-BANK       VALUE "N".
+003460     05  WS-BANK-FOUND-SW  PIC X VALUE "N".
+003470         88  WS-BANK-FOUND         VALUE "Y".
+003480         88  WS-NO-BANK-FOUND      VALUE "N".
+003490     05  WS-RESTART-SW     PIC X VALUE "N".
+003500         88  WS-RESTARTING         VALUE "Y".
+003510         88  WS-NOT-RESTARTING     VALUE "N".
+003520     05  WS-SKIP-SW        PIC X VALUE "N".
+003530         88  WS-SKIP-EMP           VALUE "Y".
+003540         88  WS-DONT-SKIP-EMP      VALUE "N".
+
+003550*----------------------------------------------------------*
+003560* RESTART/CHECKPOINT CONTROL - CK-LAST-EMP-ID FROM THE PRIOR *
+003570* (POSSIBLY ABENDED) RUN FOR THIS PAY PERIOD, IF ANY.        *
+003580*----------------------------------------------------------*
+003590 01  WS-CHECKPOINT.
+003600     05  WS-CKPT-STATUS      PIC XX       VALUE "00".
+003610     05  WS-PAY-PERIOD-DATE  PIC 9(08)    VALUE 0.
+003620     05  WS-LAST-EMP-ID      PIC 9(05)    VALUE 0.
+
+003630*----------------------------------------------------------*
+003640* HOURS AND PAY ACCUMULATORS FOR THE EMPLOYEE IN PROCESS    *
+003650*----------------------------------------------------------*
+003660 01  WS-HOURS-MERGE.
+003670     05  WS-HRS-EMP-ID     PIC 9(05)    VALUE 0.
+
+003680*----------------------------------------------------------*
+003690* PRE-TAX DEDUCTION ACCUMULATORS FOR THE EMPLOYEE IN         *
+003700* PROCESS.  WS-DED-401K-PCT IS CARRIED SEPARATELY SINCE IT   *
+003710* CAN'T BE APPLIED UNTIL WS-GROSS IS KNOWN.                  *
+003720*----------------------------------------------------------*
+003730 01  WS-DEDUCTIONS-MERGE.
+003740     05  WS-DED-EMP-ID     PIC 9(05)    VALUE 0.
+
+003750*----------------------------------------------------------*
+003760* DIRECT-DEPOSIT ROUTING FOR THE EMPLOYEE IN PROCESS,       *
+003770* CAPTURED OFF EMPLOYEE-BANK-FILE FOR USE BUILDING THE ACH  *
+003780* ENTRY DETAIL RECORD ONCE WS-NET IS KNOWN.                 *
+003790*----------------------------------------------------------*
+003800 01  WS-BANK-MERGE.
+003810     05  WS-BANK-EMP-ID    PIC 9(05)    VALUE 0.
+
+003820 01  WS-BANK-INFO.
+003830     05  WS-BANK-ROUTING   PIC 9(09)    VALUE 0.
+003840     05  WS-BANK-DFI-NUM   PIC 9(08)    VALUE 0.
+003850     05  WS-BANK-ACCOUNT   PIC X(17)    VALUE SPACES.
+003860     05  WS-BANK-ACCT-TYPE PIC X(01)    VALUE SPACE.
+003870         88  WS-BANK-CHECKING      VALUE "C".
+003880         88  WS-BANK-SAVINGS       VALUE "S".
+
+003890 01  WS-DEDUCTION-TOTALS.
+003900     05  WS-DED-HEALTH     PIC 9(05)V99 VALUE 0.
+003910     05  WS-DED-401K-PCT   PIC V9(4)    VALUE 0.
+003920     05  WS-DED-401K       PIC 9(05)V99 VALUE 0.
+003930     05  WS-DED-GARNISH    PIC 9(05)V99 VALUE 0.
+003940     05  WS-DED-TOTAL      PIC 9(06)V99 VALUE 0.
+
+003950 01  WS-PAY-FIGURES.
+003960     05  WS-RAW-HOURS      PIC 9(03)V99 VALUE 0.
+003970     05  WS-HOLIDAY-HOURS  PIC 9(03)V99 VALUE 0.
+003980     05  WS-REG-HOURS      PIC 9(03)V99 VALUE 0.
+003990     05  WS-OT-HOURS       PIC 9(03)V99 VALUE 0.
+004000     05  WS-RATE           PIC 9(03)V99 VALUE 0.
+004010     05  WS-GROSS          PIC 9(06)V99  VALUE 0.
+004020     05  WS-TAXABLE-WAGES  PIC S9(06)V99 VALUE 0.
+004030     05  WS-TAX            PIC 9(06)V99  VALUE 0.
+004040     05  WS-NET            PIC S9(06)V99 VALUE 0.
+
+004050 01  WS-CONSTANTS.
+004060     05  WS-OT-THRESHOLD   PIC 9(03)V99 VALUE 40.00.
+004070     05  WS-OT-FACTOR      PIC 9V99     VALUE 1.50.
+004080     05  WS-DT-FACTOR      PIC 9V99     VALUE 2.00.
+
+004090*----------------------------------------------------------*
+004100* GRADUATED WITHHOLDING BRACKET TABLE (SEE TAXBRKT.CPY) AND *
+004110* THE WORKING FIELDS 3350-COMPUTE-TAX USES TO WALK IT.      *
+004120*----------------------------------------------------------*
+004130 01  WS-TAX-WORK.
+004140     05  WS-BRACKET-LOWER  PIC 9(06)V99 VALUE 0.
+004150     05  WS-BRACKET-PORTION PIC 9(06)V99 VALUE 0.
+
+004160     COPY TAXBRKT.
+
+004170*----------------------------------------------------------*
+004180* YEAR-TO-DATE FIGURES FOR THE EMPLOYEE IN PROCESS.  LOADED  *
+004190* FROM YTD-FILE, ADDED TO, AND REWRITTEN TO YTD-OUT-FILE.   *
+004200*----------------------------------------------------------*
+004210 01  WS-YTD-FIGURES.
+004220     05  WS-YTD-EMP-ID     PIC 9(05)    VALUE 0.
+004230     05  WS-YTD-GROSS      PIC 9(07)V99 VALUE 0.
+004240     05  WS-YTD-TAX        PIC 9(07)V99 VALUE 0.
+004250     05  WS-YTD-NET        PIC 9(07)V99 VALUE 0.
+
+004260*----------------------------------------------------------*
+004270* RUN CONTROL TOTALS FOR PAYROLL-SUMMARY.RPT.               *
+004280*----------------------------------------------------------*
+004290 01  WS-SUMMARY-TOTALS.
+004300     05  WS-EMP-COUNT      PIC 9(06)    COMP VALUE 0.
+004310     05  WS-TOTAL-GROSS    PIC 9(08)V99 VALUE 0.
+004320     05  WS-TOTAL-TAX      PIC 9(08)V99 VALUE 0.
+004330     05  WS-TOTAL-NET      PIC 9(08)V99 VALUE 0.
+
+004340*----------------------------------------------------------*
+004350* ACH BATCH/FILE CONTROL TOTALS, ACCUMULATED AS ENTRY        *
+004360* DETAIL RECORDS ARE WRITTEN AND RESOLVED INTO THE BATCH     *
+004370* CONTROL (8) AND FILE CONTROL (9) RECORDS AT END OF RUN.    *
+004380*----------------------------------------------------------*
+004390 01  WS-ACH-TOTALS.
+004400     05  WS-ACH-ENTRY-COUNT  PIC 9(06)     COMP VALUE 0.
+004410     05  WS-ACH-HASH-TOTAL   PIC 9(10)          VALUE 0.
+004420     05  WS-ACH-AMOUNT-TOTAL PIC 9(10)V99       VALUE 0.
+004430     05  WS-ACH-ODFI         PIC 9(08)          VALUE 12345678.
+
+004440 PROCEDURE DIVISION.
+004450*----------------------------------------------------------*
+004460* 0000-MAINLINE                                             *
+004470*----------------------------------------------------------*
+004480 0000-MAINLINE.
+004490     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004500     PERFORM 2000-PROCESS-EMPLOYEES THRU 2000-EXIT
+004510         UNTIL END-OF-EMP
+004520     PERFORM 9000-TERMINATE THRU 9000-EXIT
+004530     STOP RUN.
+
+004540*----------------------------------------------------------*
+004550* 1000-INITIALIZE - OPEN FILES AND PRIME THE EMPLOYEE LOOP  *
+004560*----------------------------------------------------------*
+004570 1000-INITIALIZE.
+004580     PERFORM 1400-INIT-CHECKPOINT THRU 1400-EXIT
+004590     PERFORM 1100-SORT-HOURS THRU 1100-EXIT
+004600     OPEN INPUT  EMPLOYEE-FILE
+004610          INPUT  SORTED-HOURS-FILE
+004620          INPUT  YTD-FILE
+004630          INPUT  DEDUCTIONS-FILE
+004640          INPUT  EMPLOYEE-BANK-FILE
+004650          OUTPUT SUMMARY-FILE
+004660     IF WS-RESTARTING
+004670         OPEN EXTEND PAYROLL-FILE
+004680              EXTEND YTD-OUT-FILE
+004690              EXTEND EXCEPTION-FILE
+004700              EXTEND ACH-FILE
+004710     ELSE
+004720         OPEN OUTPUT PAYROLL-FILE
+004730              OUTPUT YTD-OUT-FILE
+004740              OUTPUT EXCEPTION-FILE
+004750              OUTPUT ACH-FILE
+004760         PERFORM 1420-INIT-ACH-FILE THRU 1420-EXIT
+004770     END-IF
+004780     SET NOT-END-OF-EMP TO TRUE
+004790     SET NOT-END-OF-HRS TO TRUE
+004800     PERFORM 1210-READ-HOURS THRU 1210-EXIT
+004810     SET NOT-END-OF-YTD TO TRUE
+004820     PERFORM 1200-READ-YTD THRU 1200-EXIT
+004830     SET NOT-END-OF-DED TO TRUE
+004840     PERFORM 1230-READ-DEDUCTION THRU 1230-EXIT
+004850     SET NOT-END-OF-BANK TO TRUE
+004860     PERFORM 1220-READ-BANK THRU 1220-EXIT.
+004870 1000-EXIT.
+004880     EXIT.
+
+004890*----------------------------------------------------------*
+004900* 1400-INIT-CHECKPOINT - DEFAULT TO A FRESH RUN FOR TODAY'S  *
+004910* PAY PERIOD, THEN SEE IF A CHECKPOINT FROM AN EARLIER,      *
+004920* ABENDED ATTEMPT AT THIS PERIOD SAYS OTHERWISE.             *
+004930*----------------------------------------------------------*
+004940 1400-INIT-CHECKPOINT.
+004950     SET WS-NOT-RESTARTING TO TRUE
+004960     MOVE 0 TO WS-LAST-EMP-ID
+004970     ACCEPT WS-PAY-PERIOD-DATE FROM DATE YYYYMMDD
+004980     OPEN INPUT CHECKPOINT-FILE
+004990     IF WS-CKPT-STATUS = "00"
+005000         PERFORM 1410-LOAD-CHECKPOINT THRU 1410-EXIT
+005010         CLOSE CHECKPOINT-FILE
+005020     END-IF.
+005030 1400-EXIT.
+005040     EXIT.
+
+005050*----------------------------------------------------------*
+005060* 1410-LOAD-CHECKPOINT - A CHECKPOINT RECORD EXISTS - RESUME *
+005070* THAT PAY PERIOD AT THE POINT IT LEFT OFF.                 *
+005080*----------------------------------------------------------*
+005090 1410-LOAD-CHECKPOINT.
+005100     READ CHECKPOINT-FILE
+005110         AT END
+005120             GO TO 1410-EXIT
+005130     END-READ
+005140     IF CK-PAY-PERIOD-DATE NOT = WS-PAY-PERIOD-DATE
+005150         GO TO 1410-EXIT
+005160     END-IF
+005170     SET WS-RESTARTING TO TRUE
+005180     MOVE CK-LAST-EMP-ID     TO WS-LAST-EMP-ID
+005190     MOVE CK-EMP-COUNT       TO WS-EMP-COUNT
+005200     MOVE CK-TOTAL-GROSS     TO WS-TOTAL-GROSS
+005210     MOVE CK-TOTAL-TAX       TO WS-TOTAL-TAX
+005220     MOVE CK-TOTAL-NET       TO WS-TOTAL-NET
+005230     MOVE CK-ACH-ENTRY-COUNT  TO WS-ACH-ENTRY-COUNT
+005240     MOVE CK-ACH-HASH-TOTAL   TO WS-ACH-HASH-TOTAL
+005250     MOVE CK-ACH-AMOUNT-TOTAL TO WS-ACH-AMOUNT-TOTAL.
+005260 1410-EXIT.
+005270     EXIT.
+
+005280*----------------------------------------------------------*
+005290* 1420-INIT-ACH-FILE - FRESH RUN ONLY.  WRITE THE FILE       *
+005300* HEADER (1) AND BATCH HEADER (5) ONCE, BEFORE ANY ENTRY     *
+005310* DETAIL RECORDS.                                            *
+005320*----------------------------------------------------------*
+005330 1420-INIT-ACH-FILE.
+005340     MOVE WS-ACH-ODFI        TO AFH-IMMED-DEST AFH-IMMED-ORIGIN
+005350     MOVE "PAYROLL SYSTEMS GROUP" TO AFH-IMMED-DEST-NAME
+005360     MOVE "PAYROLL SYSTEMS GROUP" TO AFH-IMMED-ORIGIN-NAME
+005370     MOVE WS-PAY-PERIOD-DATE(3:6) TO AFH-FILE-CREATE-DATE
+005380     MOVE 0                  TO AFH-FILE-CREATE-TIME
+005390     WRITE ACH-FILE-HEADER-REC
+005400     MOVE "PAYROLL SYS. GRP"    TO ABH-COMPANY-NAME
+005410     MOVE WS-ACH-ODFI             TO ABH-COMPANY-ID
+005420     MOVE WS-PAY-PERIOD-DATE(3:6) TO ABH-EFFECTIVE-DATE
+005430     MOVE WS-ACH-ODFI             TO ABH-ORIGINATING-DFI
+005440     WRITE ACH-BATCH-HEADER-REC.
+005450 1420-EXIT.
+005460     EXIT.
+
+005470*----------------------------------------------------------*
+005480* 1100-SORT-HOURS - RESEQUENCE HOURS-FILE INTO HR-EMP-ID     *
+005490* ORDER SO IT CAN BE MATCH-MERGED AGAINST EMPLOYEE-FILE,     *
+005500* WHICH IS ALREADY CARRIED IN THAT ORDER.                    *
+005510*----------------------------------------------------------*
+005520 1100-SORT-HOURS.
+005530     SORT SORT-HOURS-FILE
+005540         ON ASCENDING KEY SH-EMP-ID
+005550         USING HOURS-FILE
+005560         GIVING SORTED-HOURS-FILE.
+005570 1100-EXIT.
+005580     EXIT.
+
+005590*----------------------------------------------------------*
+005600* 1210-READ-HOURS - PRIME/ADVANCE THE SORTED-HOURS-FILE      *
+005610* READ-AHEAD USED BY THE MATCH-MERGE IN 3000-PROCESS-EMP.    *
+005620*----------------------------------------------------------*
+005630 1210-READ-HOURS.
+005640     READ SORTED-HOURS-FILE
+005650         AT END
+005660             SET END-OF-HRS TO TRUE
+005670             GO TO 1210-EXIT
+005680     END-READ
+005690     MOVE SRH-EMP-ID TO WS-HRS-EMP-ID.
+005700 1210-EXIT.
+005710     EXIT.
+
+005720*----------------------------------------------------------*
+005730* 1200-READ-YTD - PRIME/ADVANCE THE YTD-FILE READ-AHEAD.    *
+005740*----------------------------------------------------------*
+005750 1200-READ-YTD.
+005760     READ YTD-FILE
+005770         AT END
+005780             SET END-OF-YTD TO TRUE
+005790             GO TO 1200-EXIT
+005800     END-READ
+005810     MOVE YTD-EMP-ID TO WS-YTD-EMP-ID.
+005820 1200-EXIT.
+005830     EXIT.
+
+005840*----------------------------------------------------------*
+005850* 1230-READ-DEDUCTION - PRIME/ADVANCE THE DEDUCTIONS-FILE    *
+005860* READ-AHEAD USED BY THE MATCH-MERGE IN 3000-PROCESS-EMP.    *
+005870*----------------------------------------------------------*
+005880 1230-READ-DEDUCTION.
+005890     READ DEDUCTIONS-FILE
+005900         AT END
+005910             SET END-OF-DED TO TRUE
+005920             GO TO 1230-EXIT
+005930     END-READ
+005940     MOVE DD-EMP-ID TO WS-DED-EMP-ID.
+005950 1230-EXIT.
+005960     EXIT.
+
+005970*----------------------------------------------------------*
+005980* 1220-READ-BANK - PRIME/ADVANCE THE EMPLOYEE-BANK-FILE       *
+005990* READ-AHEAD USED BY THE MATCH-MERGE IN 3000-PROCESS-EMP.     *
+006000*----------------------------------------------------------*
+006010 1220-READ-BANK.
+006020     READ EMPLOYEE-BANK-FILE
+006030         AT END
+006040             SET END-OF-BANK TO TRUE
+006050             GO TO 1220-EXIT
+006060     END-READ
+006070     MOVE EB-EMP-ID TO WS-BANK-EMP-ID.
+006080 1220-EXIT.
+006090     EXIT.
+
+006100*----------------------------------------------------------*
+006110* 2000-PROCESS-EMPLOYEES - READ ONE EMPLOYEE AND PAY IT     *
+006120*----------------------------------------------------------*
+006130 2000-PROCESS-EMPLOYEES.
+006140     READ EMPLOYEE-FILE
+006150         AT END
+006160             SET END-OF-EMP TO TRUE
+006170             GO TO 2000-EXIT
+006180     END-READ
+006190     PERFORM 3000-PROCESS-EMP THRU 3000-EXIT.
+006200 2000-EXIT.
+006210     EXIT.
+
+006220*----------------------------------------------------------*
+006230* 3000-PROCESS-EMP - ACCUMULATE HOURS, FIGURE PAY, WRITE IT *
+006240*----------------------------------------------------------*
+006250 3000-PROCESS-EMP.
+006260     MOVE 0 TO WS-RAW-HOURS WS-HOLIDAY-HOURS WS-REG-HOURS
+006270               WS-OT-HOURS  WS-RATE WS-GROSS WS-TAX WS-NET
+006280     MOVE 0 TO WS-DED-HEALTH WS-DED-401K-PCT WS-DED-401K
+006290               WS-DED-GARNISH WS-DED-TOTAL
+006300     MOVE EMP-RATE TO WS-RATE
+006310     SET WS-NO-HOURS-FOUND TO TRUE
+006320     SET WS-NO-BANK-FOUND TO TRUE
+006330     SET WS-DONT-SKIP-EMP TO TRUE
+006340     IF WS-RESTARTING AND EMP-ID NOT > WS-LAST-EMP-ID
+006350         SET WS-SKIP-EMP TO TRUE
+006360     END-IF
+
+006370     PERFORM 3050-SKIP-ORPHAN-HOURS THRU 3050-EXIT
+006380         UNTIL END-OF-HRS OR WS-HRS-EMP-ID >= EMP-ID
+006390     PERFORM 3100-FIND-HOURS THRU 3100-EXIT
+006400         UNTIL END-OF-HRS OR WS-HRS-EMP-ID NOT = EMP-ID
+006410     IF WS-NO-HOURS-FOUND AND WS-DONT-SKIP-EMP
+006420         PERFORM 3700-LOG-NO-HOURS THRU 3700-EXIT
+006430     END-IF
+
+006440     PERFORM 3060-SKIP-ORPHAN-DEDUCTION THRU 3060-EXIT
+006450         UNTIL END-OF-DED OR WS-DED-EMP-ID >= EMP-ID
+006460     PERFORM 3120-APPLY-DEDUCTION THRU 3120-EXIT
+006470         UNTIL END-OF-DED OR WS-DED-EMP-ID NOT = EMP-ID
+
+006480     PERFORM 3065-SKIP-ORPHAN-BANK THRU 3065-EXIT
+006490         UNTIL END-OF-BANK OR WS-BANK-EMP-ID >= EMP-ID
+006500     PERFORM 3130-FIND-BANK THRU 3130-EXIT
+006510         UNTIL END-OF-BANK OR WS-BANK-EMP-ID NOT = EMP-ID
+
+006520     PERFORM 3200-SPLIT-OVERTIME THRU 3200-EXIT
+006530     PERFORM 3300-COMPUTE-PAY THRU 3300-EXIT
+006540     PERFORM 3500-LOAD-YTD THRU 3500-EXIT
+006550     IF WS-DONT-SKIP-EMP
+006560         PERFORM 3400-WRITE-PAYROLL-REC THRU 3400-EXIT
+006570         PERFORM 3450-WRITE-YTD THRU 3450-EXIT
+006580         IF WS-BANK-FOUND
+006590             PERFORM 3900-WRITE-ACH-ENTRY THRU 3900-EXIT
+006600         END-IF
+006610         PERFORM 3600-ACCUM-TOTALS THRU 3600-EXIT
+006620         PERFORM 3800-WRITE-CHECKPOINT THRU 3800-EXIT
+006630     END-IF.
+006640 3000-EXIT.
+006650     EXIT.
+
+006660*----------------------------------------------------------*
+006670* 3050-SKIP-ORPHAN-HOURS - THE CURRENT SORTED-HOURS-FILE     *
+006680* RECORD SORTS BEFORE THIS EMPLOYEE (OR EMPLOYEE-FILE IS     *
+006690* EXHAUSTED) - IT BELONGS TO NO EMP-ID ON FILE.  LOG IT AND  *
+006700* ADVANCE THE READ-AHEAD.                                    *
+006710*----------------------------------------------------------*
+006720 3050-SKIP-ORPHAN-HOURS.
+006730     IF NOT WS-RESTARTING OR WS-HRS-EMP-ID > WS-LAST-EMP-ID
+006740         MOVE WS-PAY-PERIOD-DATE TO EX-PAY-PERIOD-DATE
+006750         MOVE WS-HRS-EMP-ID TO EX-EMP-ID
+006760         MOVE SPACES        TO EX-EMP-NAME
+006770         MOVE "NO MATCHING EMPLOYEE RECORD - ORPHAN HOURS ROW"
+006780             TO EX-REASON
+006790         WRITE EX-REC
+006800     END-IF
+006810     PERFORM 1210-READ-HOURS THRU 1210-EXIT.
+006820 3050-EXIT.
+006830     EXIT.
+
+006840*----------------------------------------------------------*
+006850* 3100-FIND-HOURS - ADD THE CURRENT SORTED-HOURS-FILE        *
+006860* RECORD, WHICH MATCH-MERGE HAS ALREADY CONFIRMED BELONGS TO *
+006870* THIS EMPLOYEE, AND ADVANCE THE READ-AHEAD.                 *
+006880*----------------------------------------------------------*
+006890 3100-FIND-HOURS.
+006900     ADD SRH-HOURS         TO WS-RAW-HOURS
+006910     ADD SRH-HOLIDAY-HOURS TO WS-HOLIDAY-HOURS
+006920     SET WS-HOURS-FOUND TO TRUE
+006930     PERFORM 1210-READ-HOURS THRU 1210-EXIT.
+006940 3100-EXIT.
+006950     EXIT.
+
+006960*----------------------------------------------------------*
+006970* 3060-SKIP-ORPHAN-DEDUCTION - THE CURRENT DEDUCTIONS-FILE    *
+006980* RECORD SORTS BEFORE THIS EMPLOYEE (OR EMPLOYEE-FILE IS      *
+006990* EXHAUSTED) - IT BELONGS TO NO EMP-ID ON FILE.  LOG IT AND   *
+007000* ADVANCE THE READ-AHEAD.                                     *
+007010*----------------------------------------------------------*
+007020 3060-SKIP-ORPHAN-DEDUCTION.
+007030     IF NOT WS-RESTARTING OR WS-DED-EMP-ID > WS-LAST-EMP-ID
+007040         MOVE WS-PAY-PERIOD-DATE TO EX-PAY-PERIOD-DATE
+007050         MOVE WS-DED-EMP-ID TO EX-EMP-ID
+007060         MOVE SPACES        TO EX-EMP-NAME
+007070         MOVE "NO MATCHING EMPLOYEE RECORD - ORPHAN DEDUCTION ROW"
+007080             TO EX-REASON
+007090         WRITE EX-REC
+007100     END-IF
+007110     PERFORM 1230-READ-DEDUCTION THRU 1230-EXIT.
+007120 3060-EXIT.
+007130     EXIT.
+
+007140*----------------------------------------------------------*
+007150* 3120-APPLY-DEDUCTION - ROLL THE CURRENT DEDUCTIONS-FILE     *
+007160* RECORD, WHICH MATCH-MERGE HAS ALREADY CONFIRMED BELONGS TO  *
+007170* THIS EMPLOYEE, INTO THE PROPER BUCKET AND ADVANCE THE       *
+007180* READ-AHEAD.  401(K) IS A PERCENT OF GROSS AND CAN'T BE      *
+007190* FIGURED UNTIL 3320-APPLY-DEDUCTIONS RUNS AFTER WS-GROSS IS  *
+007200* KNOWN, SO ITS PERCENT IS ONLY ACCUMULATED HERE.             *
+007210*----------------------------------------------------------*
+007220 3120-APPLY-DEDUCTION.
+007230     EVALUATE TRUE
+007240         WHEN DD-HEALTH
+007250             ADD DD-AMOUNT  TO WS-DED-HEALTH
+007260         WHEN DD-401K
+007270             ADD DD-PERCENT TO WS-DED-401K-PCT
+007280         WHEN DD-GARNISH
+007290             ADD DD-AMOUNT  TO WS-DED-GARNISH
+007300     END-EVALUATE
+007310     PERFORM 1230-READ-DEDUCTION THRU 1230-EXIT.
+007320 3120-EXIT.
+007330     EXIT.
+
+007340*----------------------------------------------------------*
+007350* 3065-SKIP-ORPHAN-BANK - THE CURRENT EMPLOYEE-BANK-FILE      *
+007360* RECORD SORTS BEFORE THIS EMPLOYEE (OR EMPLOYEE-FILE IS      *
+007370* EXHAUSTED) - IT BELONGS TO NO EMP-ID ON FILE.  LOG IT AND   *
+007380* ADVANCE THE READ-AHEAD.                                     *
+007390*----------------------------------------------------------*
+007400 3065-SKIP-ORPHAN-BANK.
+007410     IF NOT WS-RESTARTING OR WS-BANK-EMP-ID > WS-LAST-EMP-ID
+007420         MOVE WS-PAY-PERIOD-DATE TO EX-PAY-PERIOD-DATE
+007430         MOVE WS-BANK-EMP-ID TO EX-EMP-ID
+007440         MOVE SPACES         TO EX-EMP-NAME
+007450         MOVE "NO MATCHING EMPLOYEE RECORD - ORPHAN BANK ROW"
+007460             TO EX-REASON
+007470         WRITE EX-REC
+007480     END-IF
+007490     PERFORM 1220-READ-BANK THRU 1220-EXIT.
+007500 3065-EXIT.
+007510     EXIT.
+
+007520*----------------------------------------------------------*
+007530* 3130-FIND-BANK - CAPTURE THE CURRENT EMPLOYEE-BANK-FILE      *
+007540* RECORD, WHICH MATCH-MERGE HAS ALREADY CONFIRMED BELONGS TO   *
+007550* THIS EMPLOYEE, FOR 3900-WRITE-ACH-ENTRY, AND ADVANCE THE     *
+007560* READ-AHEAD.                                                  *
+007570*----------------------------------------------------------*
+007580 3130-FIND-BANK.
+007590     MOVE EB-ROUTING-NUMBER TO WS-BANK-ROUTING
+007600     MOVE EB-ACCOUNT-NUMBER TO WS-BANK-ACCOUNT
+007610     MOVE EB-ACCOUNT-TYPE   TO WS-BANK-ACCT-TYPE
+007620     SET WS-BANK-FOUND TO TRUE
+007630     PERFORM 1220-READ-BANK THRU 1220-EXIT.
+007640 3130-EXIT.
+007650     EXIT.
+
+007660*----------------------------------------------------------*
+007670* 3700-LOG-NO-HOURS - NO HOURS-FILE RECORD CLAIMED THIS      *
+007680* EMPLOYEE THIS PERIOD; FLAG IT SO IT'S CAUGHT BEFORE THE    *
+007690* ZERO-GROSS CHECK GOES OUT.                                 *
+007700*----------------------------------------------------------*
+007710 3700-LOG-NO-HOURS.
+007720     MOVE WS-PAY-PERIOD-DATE TO EX-PAY-PERIOD-DATE
+007730     MOVE EMP-ID   TO EX-EMP-ID
+007740     MOVE EMP-NAME TO EX-EMP-NAME
+007750     MOVE "NO TIMECARD - ZERO HOURS FOR PAY PERIOD" TO EX-REASON
+007760     WRITE EX-REC.
+007770 3700-EXIT.
+007780     EXIT.
+
+007790*----------------------------------------------------------*
+007800* 3710-LOG-OVER-DEDUCTION - TAX AND DEDUCTIONS TOGETHER      *
+007810* EXCEED GROSS FOR THIS EMPLOYEE.  FLAG IT SO PAYROLL KNOWS  *
+007820* NET PAY WAS FLOORED AT ZERO RATHER THAN GOING NEGATIVE.    *
+007830*----------------------------------------------------------*
+007840 3710-LOG-OVER-DEDUCTION.
+007850     MOVE WS-PAY-PERIOD-DATE TO EX-PAY-PERIOD-DATE
+007860     MOVE EMP-ID   TO EX-EMP-ID
+007870     MOVE EMP-NAME TO EX-EMP-NAME
+007880     MOVE "DEDUCTIONS EXCEED GROSS - NET FLOORED AT ZERO"
+007890         TO EX-REASON
+007900     WRITE EX-REC.
+007910 3710-EXIT.
+007920     EXIT.
+
+007930*----------------------------------------------------------*
+007940* 3200-SPLIT-OVERTIME - HOURS OVER 40 PAY AT 1.5X           *
+007950*----------------------------------------------------------*
+007960 3200-SPLIT-OVERTIME.
+007970     IF WS-RAW-HOURS > WS-OT-THRESHOLD
+007980         MOVE WS-OT-THRESHOLD TO WS-REG-HOURS
+007990         COMPUTE WS-OT-HOURS = WS-RAW-HOURS - WS-OT-THRESHOLD
+008000     ELSE
+008010         MOVE WS-RAW-HOURS TO WS-REG-HOURS
+008020         MOVE 0            TO WS-OT-HOURS
+008030     END-IF.
+008040 3200-EXIT.
+008050     EXIT.
+
+008060*----------------------------------------------------------*
+008070* 3300-COMPUTE-PAY - GROSS, TAX, AND NET FOR THIS EMPLOYEE.  *
+008080* DEDUCTIONS ARE FIGURED BEFORE TAX SO THE PRE-TAX BUCKETS   *
+008090* (HEALTH INSURANCE, 401(K)) CAN SHRINK THE TAXABLE WAGE     *
+008100* BASE; GARNISHMENT IS POST-TAX AND DOES NOT.                *
+008110*----------------------------------------------------------*
+008120 3300-COMPUTE-PAY.
+008130     COMPUTE WS-GROSS ROUNDED =
+008140             (WS-REG-HOURS * WS-RATE)
+008150           + (WS-OT-HOURS  * WS-RATE * WS-OT-FACTOR)
+008160           + (WS-HOLIDAY-HOURS * WS-RATE * WS-DT-FACTOR)
+008170     PERFORM 3320-APPLY-DEDUCTIONS THRU 3320-EXIT
+008180     PERFORM 3350-COMPUTE-TAX THRU 3350-EXIT
+008190     COMPUTE WS-NET = WS-GROSS - WS-TAX - WS-DED-TOTAL
+008200     IF WS-NET < 0
+008210         IF WS-DONT-SKIP-EMP
+008220             PERFORM 3710-LOG-OVER-DEDUCTION THRU 3710-EXIT
+008230         END-IF
+008240         MOVE 0 TO WS-NET
+008250     END-IF.
+008260 3300-EXIT.
+008270     EXIT.
+
+008280*----------------------------------------------------------*
+008290* 3320-APPLY-DEDUCTIONS - FIGURE THE 401(K) PERCENT AGAINST   *
+008300* GROSS, THEN TOTAL ALL THREE DEDUCTION BUCKETS.              *
+008310 3320-APPLY-DEDUCTIONS.
+008320     COMPUTE WS-DED-401K ROUNDED = WS-GROSS * WS-DED-401K-PCT
+008330     COMPUTE WS-DED-TOTAL =
+008340         WS-DED-HEALTH + WS-DED-401K + WS-DED-GARNISH.
+008350 3320-EXIT.
+008360     EXIT.
+
+008370*----------------------------------------------------------*
+008380* 3350-COMPUTE-TAX - WALK TAX-BRACKET LOW TO HIGH, TAXING   *
+008390* ONLY THE SLICE OF THE TAXABLE WAGE BASE (GROSS LESS THE   *
+008400* PRE-TAX HEALTH AND 401(K) DEDUCTIONS) THAT FALLS IN EACH  *
+008410* BRACKET.                                                  *
+008420*----------------------------------------------------------*
+008430 3350-COMPUTE-TAX.
+008440     COMPUTE WS-TAXABLE-WAGES =
+008450         WS-GROSS - WS-DED-HEALTH - WS-DED-401K
+008460     IF WS-TAXABLE-WAGES < 0
+008470         MOVE 0 TO WS-TAXABLE-WAGES
+008480     END-IF
+008490     MOVE 0 TO WS-TAX
+008500     MOVE 0 TO WS-BRACKET-LOWER
+008510     PERFORM 3360-APPLY-BRACKET THRU 3360-EXIT
+008520         VARYING TB-IDX FROM 1 BY 1
+008530         UNTIL TB-IDX > TAX-BRACKET-COUNT
+008540            OR WS-BRACKET-LOWER >= WS-TAXABLE-WAGES.
+008550 3350-EXIT.
+008560     EXIT.
+
+008570*----------------------------------------------------------*
+008580* 3360-APPLY-BRACKET - TAX THE PORTION OF THE TAXABLE WAGE  *
+008590* BASE LYING IN BRACKET TB-IDX AT THAT BRACKET'S MARGINAL   *
+008600* RATE.                                                     *
+008610*----------------------------------------------------------*
+008620 3360-APPLY-BRACKET.
+008630     IF WS-TAXABLE-WAGES > TB-UPPER-LIMIT(TB-IDX)
+008640         COMPUTE WS-BRACKET-PORTION =
+008650             TB-UPPER-LIMIT(TB-IDX) - WS-BRACKET-LOWER
+008660     ELSE
+008670         COMPUTE WS-BRACKET-PORTION =
+008680             WS-TAXABLE-WAGES - WS-BRACKET-LOWER
+008690     END-IF
+008700     IF WS-BRACKET-PORTION > 0
+008710         COMPUTE WS-TAX ROUNDED =
+008720             WS-TAX + (WS-BRACKET-PORTION * TB-RATE(TB-IDX))
+008730     END-IF
+008740     MOVE TB-UPPER-LIMIT(TB-IDX) TO WS-BRACKET-LOWER.
+008750 3360-EXIT.
+008760     EXIT.
+
+008770*----------------------------------------------------------*
+008780* 3400-WRITE-PAYROLL-REC - MOVE RESULTS AND WRITE THE ROW   *
+008790*----------------------------------------------------------*
+008800 3400-WRITE-PAYROLL-REC.
+008810     MOVE WS-PAY-PERIOD-DATE TO P-PAY-PERIOD-DATE
+008820     MOVE EMP-ID         TO P-EMP-ID
+008830     MOVE EMP-NAME       TO P-EMP-NAME
+008840     MOVE WS-REG-HOURS   TO P-REG-HOURS
+008850     MOVE WS-OT-HOURS    TO P-OT-HOURS
+008860     MOVE WS-HOLIDAY-HOURS TO P-DT-HOURS
+008870     MOVE WS-GROSS       TO P-GROSS
+008880     MOVE WS-TAX         TO P-TAX
+008890     MOVE WS-DED-HEALTH  TO P-DED-HEALTH
+008900     MOVE WS-DED-401K    TO P-DED-401K
+008910     MOVE WS-DED-GARNISH TO P-DED-GARNISH
+008920     MOVE WS-DED-TOTAL   TO P-DED-TOTAL
+008930     MOVE WS-NET         TO P-NET
+008940     MOVE WS-YTD-GROSS   TO P-YTD-GROSS
+008950     MOVE WS-YTD-TAX     TO P-YTD-TAX
+008960     MOVE WS-YTD-NET     TO P-YTD-NET
+008970     WRITE PAYROLL-REC.
+008980 3400-EXIT.
+008990     EXIT.
+
+009000*----------------------------------------------------------*
+009010* 3450-WRITE-YTD - REWRITE THIS EMPLOYEE'S UPDATED YEAR-TO- *
+009020* DATE TOTALS TO YTD-OUT-FILE FOR NEXT PERIOD'S RUN.        *
+009030*----------------------------------------------------------*
+009040 3450-WRITE-YTD.
+009050     MOVE WS-PAY-PERIOD-DATE TO YO-PAY-PERIOD-DATE
+009060     MOVE EMP-ID       TO YO-EMP-ID
+009070     MOVE WS-YTD-GROSS TO YO-GROSS
+009080     MOVE WS-YTD-TAX   TO YO-TAX
+009090     MOVE WS-YTD-NET   TO YO-NET
+009100     WRITE YTD-OUT-REC.
+009110 3450-EXIT.
+009120     EXIT.
+
+009130*----------------------------------------------------------*
+009140* 3500-LOAD-YTD - FIND THIS EMPLOYEE'S PRIOR YTD TOTALS     *
+009150* (YTD-FILE IS IN EMP-ID ORDER, SAME AS EMPLOYEE-FILE) AND  *
+009160* ADD THIS PERIOD'S GROSS/TAX/NET ON TOP.                   *
+009170*----------------------------------------------------------*
+009180 3500-LOAD-YTD.
+009190     PERFORM 3510-SKIP-YTD THRU 3510-EXIT
+009200         UNTIL END-OF-YTD
+009210            OR WS-YTD-EMP-ID >= EMP-ID
+009220     IF NOT END-OF-YTD AND WS-YTD-EMP-ID = EMP-ID
+009230         MOVE YTD-GROSS TO WS-YTD-GROSS
+009240         MOVE YTD-TAX   TO WS-YTD-TAX
+009250         MOVE YTD-NET   TO WS-YTD-NET
+009260         PERFORM 1200-READ-YTD THRU 1200-EXIT
+009270     ELSE
+009280         MOVE 0 TO WS-YTD-GROSS WS-YTD-TAX WS-YTD-NET
+009290     END-IF
+009300     ADD WS-GROSS TO WS-YTD-GROSS
+009310     ADD WS-TAX   TO WS-YTD-TAX
+009320     ADD WS-NET   TO WS-YTD-NET.
+009330 3500-EXIT.
+009340     EXIT.
+
+009350*----------------------------------------------------------*
+009360* 3510-SKIP-YTD - DISCARD A YTD RECORD WHOSE EMPLOYEE IS NO *
+009370* LONGER ON EMPLOYEE-FILE (LEFT THE COMPANY).               *
+009380*----------------------------------------------------------*
+009390 3510-SKIP-YTD.
+009400     PERFORM 1200-READ-YTD THRU 1200-EXIT.
+009410 3510-EXIT.
+009420     EXIT.
+
+009430*----------------------------------------------------------*
+009440* 3600-ACCUM-TOTALS - ROLL THIS EMPLOYEE'S FIGURES INTO THE *
+009450* RUN CONTROL TOTALS FOR PAYROLL-SUMMARY.RPT.               *
+009460*----------------------------------------------------------*
+009470 3600-ACCUM-TOTALS.
+009480     ADD 1        TO WS-EMP-COUNT
+009490     ADD WS-GROSS TO WS-TOTAL-GROSS
+009500     ADD WS-TAX   TO WS-TOTAL-TAX
+009510     ADD WS-NET   TO WS-TOTAL-NET.
+009520 3600-EXIT.
+009530     EXIT.
+
+009540*----------------------------------------------------------*
+009550* 3800-WRITE-CHECKPOINT - THIS EMPLOYEE'S OUTPUT IS SAFELY   *
+009560* WRITTEN - REWRITE THE ONE-RECORD CHECKPOINT FILE SO A      *
+009570* RERUN AFTER AN ABEND KNOWS NOT TO PAY THIS EMPLOYEE AGAIN. *
+009580* THE FILE IS OPENED, WRITTEN, AND CLOSED EACH TIME RATHER   *
+009590* THAN HELD OPEN FOR THE WHOLE RUN, SO THE LAST SUCCESSFUL   *
+009600* CHECKPOINT SURVIVES NO MATTER WHERE THE RUN ABENDS.        *
+009610*----------------------------------------------------------*
+009620 3800-WRITE-CHECKPOINT.
+009630     MOVE WS-PAY-PERIOD-DATE TO CK-PAY-PERIOD-DATE
+009640     MOVE EMP-ID             TO CK-LAST-EMP-ID
+009650     MOVE WS-EMP-COUNT       TO CK-EMP-COUNT
+009660     MOVE WS-TOTAL-GROSS     TO CK-TOTAL-GROSS
+009670     MOVE WS-TOTAL-TAX       TO CK-TOTAL-TAX
+009680     MOVE WS-TOTAL-NET       TO CK-TOTAL-NET
+009690     MOVE WS-ACH-ENTRY-COUNT  TO CK-ACH-ENTRY-COUNT
+009700     MOVE WS-ACH-HASH-TOTAL   TO CK-ACH-HASH-TOTAL
+009710     MOVE WS-ACH-AMOUNT-TOTAL TO CK-ACH-AMOUNT-TOTAL
+009720     OPEN OUTPUT CHECKPOINT-FILE
+009730     WRITE CHECKPOINT-REC
+009740     CLOSE CHECKPOINT-FILE.
+009750 3800-EXIT.
+009760     EXIT.
+
+009770*----------------------------------------------------------*
+009780* 3900-WRITE-ACH-ENTRY - BUILD AND WRITE ONE ACH ENTRY        *
+009790* DETAIL (6) RECORD FOR THIS EMPLOYEE'S NET PAY, AND ROLL     *
+009800* ITS FIGURES INTO THE RUN'S BATCH/FILE CONTROL TOTALS.       *
+009810* THE FIRST 8 DIGITS OF THE ROUTING NUMBER ARE THE RECEIVING  *
+009820* DFI IDENTIFICATION; THE 9TH IS THE CHECK DIGIT.             *
+009830*----------------------------------------------------------*
+009840 3900-WRITE-ACH-ENTRY.
+009850     ADD 1 TO WS-ACH-ENTRY-COUNT
+009860     MOVE WS-BANK-ROUTING(1:8) TO WS-BANK-DFI-NUM
+009870     MOVE WS-BANK-ROUTING(1:8) TO AED-RECEIVING-DFI
+009880     MOVE WS-BANK-ROUTING(9:1) TO AED-CHECK-DIGIT
+009890     EVALUATE TRUE
+009900         WHEN WS-BANK-SAVINGS
+009910             MOVE "32" TO AED-TRANSACTION-CODE
+009920         WHEN OTHER
+009930             MOVE "22" TO AED-TRANSACTION-CODE
+009940     END-EVALUATE
+009950     MOVE WS-BANK-ACCOUNT TO AED-DFI-ACCOUNT-NUM
+009960     MOVE WS-NET          TO AED-AMOUNT
+009970     MOVE EMP-ID          TO AED-INDIV-ID-NUMBER
+009980     MOVE EMP-NAME        TO AED-INDIV-NAME
+009990     COMPUTE AED-TRACE-NUMBER =
+010000         WS-ACH-ODFI * 10000000 + WS-ACH-ENTRY-COUNT
+010010     WRITE ACH-ENTRY-DETAIL-REC
+010020     ADD WS-BANK-DFI-NUM TO WS-ACH-HASH-TOTAL
+010030     ADD WS-NET               TO WS-ACH-AMOUNT-TOTAL.
+010040 3900-EXIT.
+010050     EXIT.
+
+010060*----------------------------------------------------------*
+010070* 9000-TERMINATE - WRITE THE SUMMARY REPORT, CLOSE ALL FILES*
+010080*----------------------------------------------------------*
+010090 9000-TERMINATE.
+010100     PERFORM 3050-SKIP-ORPHAN-HOURS THRU 3050-EXIT
+010110         UNTIL END-OF-HRS
+010120     PERFORM 3060-SKIP-ORPHAN-DEDUCTION THRU 3060-EXIT
+010130         UNTIL END-OF-DED
+010140     PERFORM 3065-SKIP-ORPHAN-BANK THRU 3065-EXIT
+010150         UNTIL END-OF-BANK
+010160     PERFORM 9100-WRITE-SUMMARY THRU 9100-EXIT
+010170     PERFORM 9200-WRITE-ACH-TRAILER THRU 9200-EXIT
+010180*    THE RUN FINISHED CLEAN - OPENING OUTPUT AND CLOSING RIGHT
+010190*    BACK AGAIN EMPTIES THE ONE-RECORD CHECKPOINT FILE SO THE
+010200*    NEXT PAY PERIOD'S RUN NEVER MISTAKES IT FOR A RESUME.
+010210     OPEN OUTPUT CHECKPOINT-FILE
+010220     CLOSE CHECKPOINT-FILE
+010230     CLOSE EMPLOYEE-FILE SORTED-HOURS-FILE PAYROLL-FILE
+010240           DEDUCTIONS-FILE
+010250           EMPLOYEE-BANK-FILE ACH-FILE
+010260           YTD-FILE YTD-OUT-FILE
+010270           SUMMARY-FILE EXCEPTION-FILE.
+010280 9000-EXIT.
+010290     EXIT.
+
+010300*----------------------------------------------------------*
+010310* 9100-WRITE-SUMMARY - HEADCOUNT AND GRAND TOTALS, ONE       *
+010320* CONTROL REPORT LINE PER FIGURE.                           *
+010330*----------------------------------------------------------*
+010340 9100-WRITE-SUMMARY.
+010350     WRITE SR-HEADING-LINE
+010360     MOVE WS-PAY-PERIOD-DATE TO SR-PERIOD-DATE
+010370     WRITE SR-PERIOD-LINE
+010380     MOVE WS-EMP-COUNT   TO SR-COUNT
+010390     WRITE SR-COUNT-LINE
+010400     MOVE WS-TOTAL-GROSS TO SR-GROSS
+010410     WRITE SR-GROSS-LINE
+010420     MOVE WS-TOTAL-TAX   TO SR-TAX
+010430     WRITE SR-TAX-LINE
+010440     MOVE WS-TOTAL-NET   TO SR-NET
+010450     WRITE SR-NET-LINE.
+010460 9100-EXIT.
+010470     EXIT.
+
+010480*----------------------------------------------------------*
+010490* 9200-WRITE-ACH-TRAILER - BATCH CONTROL (8) AND FILE        *
+010500* CONTROL (9) RECORDS, BUILT FROM THE ENTRY COUNT, HASH, AND *
+010510* AMOUNT TOTALS ACCUMULATED OVER THE WHOLE RUN (INCLUDING    *
+010520* ANY ENTRIES WRITTEN BEFORE AN ABEND ON A RESUMED RUN).     *
+010530* THE ENTRY HASH IS THE LOW-ORDER 10 DIGITS OF THE SUM OF    *
+010540* EVERY RECEIVING DFI NUMBER, PER THE NACHA FORMAT.          *
+010550*----------------------------------------------------------*
+010560 9200-WRITE-ACH-TRAILER.
+010570     MOVE WS-ACH-ENTRY-COUNT  TO ABC-ENTRY-COUNT
+010580     MOVE WS-ACH-HASH-TOTAL   TO ABC-ENTRY-HASH
+010590     MOVE 0                   TO ABC-TOTAL-DEBIT
+010600     MOVE WS-ACH-AMOUNT-TOTAL TO ABC-TOTAL-CREDIT
+010610     MOVE WS-ACH-ODFI         TO ABC-COMPANY-ID
+010620     MOVE WS-ACH-ODFI         TO ABC-ORIGINATING-DFI
+010630     WRITE ACH-BATCH-CONTROL-REC
+010640     MOVE WS-ACH-ENTRY-COUNT  TO AFC-ENTRY-COUNT
+010650     COMPUTE AFC-BLOCK-COUNT = (WS-ACH-ENTRY-COUNT + 3) / 10 + 1
+010660     MOVE WS-ACH-HASH-TOTAL   TO AFC-ENTRY-HASH
+010670     MOVE 0                   TO AFC-TOTAL-DEBIT
+010680     MOVE WS-ACH-AMOUNT-TOTAL TO AFC-TOTAL-CREDIT
+010690     WRITE ACH-FILE-CONTROL-REC.
+010700 9200-EXIT.
+010710     EXIT.
+
+010720 END PROGRAM PAYROLL-MODULE.
