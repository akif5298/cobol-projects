@@ -0,0 +1,29 @@
+000010*----------------------------------------------------------*
+000020*    TAXBRKT.CPY                                           *
+000030*    GRADUATED WITHHOLDING BRACKETS, PER-PAY-PERIOD GROSS.  *
+000040*    STRUCTURED AFTER THE IRS PERCENTAGE METHOD TABLES -    *
+000050*    EACH BRACKET'S UPPER LIMIT AND MARGINAL RATE, LOW TO   *
+000060*    HIGH.  THE LAST BRACKET'S UPPER LIMIT IS THE CATCH-ALL *
+000070*    CEILING AND MUST STAY AT THE FIELD'S MAX VALUE.        *
+000080*    REPLACE THE VALUE CLAUSES BELOW EACH TAX YEAR.         *
+000090*----------------------------------------------------------*
+000100 01  TAX-BRACKET-INIT-VALUES.
+000110     05  FILLER            PIC 9(06)V99 VALUE 000500.00.
+000120     05  FILLER            PIC V9(4)    VALUE .0000.
+000130     05  FILLER            PIC 9(06)V99 VALUE 001500.00.
+000140     05  FILLER            PIC V9(4)    VALUE .1000.
+000150     05  FILLER            PIC 9(06)V99 VALUE 003000.00.
+000160     05  FILLER            PIC V9(4)    VALUE .1200.
+000170     05  FILLER            PIC 9(06)V99 VALUE 005000.00.
+000180     05  FILLER            PIC V9(4)    VALUE .2200.
+000190     05  FILLER            PIC 9(06)V99 VALUE 009000.00.
+000200     05  FILLER            PIC V9(4)    VALUE .2400.
+000210     05  FILLER            PIC 9(06)V99 VALUE 999999.99.
+000220     05  FILLER            PIC V9(4)    VALUE .3200.
+
+000230 01  TAX-BRACKET-TABLE REDEFINES TAX-BRACKET-INIT-VALUES.
+000240     05  TAX-BRACKET OCCURS 6 TIMES INDEXED BY TB-IDX.
+000250         10  TB-UPPER-LIMIT  PIC 9(06)V99.
+000260         10  TB-RATE         PIC V9(4).
+
+000270 01  TAX-BRACKET-COUNT     PIC 9(02) VALUE 6.
